@@ -0,0 +1,9 @@
+      * Shared per-student grade record. CONDITION-DEMO writes one of
+      * these for every student alongside its print-image detail report,
+      * and GRADE-SUMMARY reads them back to build the class-wide
+      * grade-distribution report.
+       01  WS-GRADE-RECORD.
+           05  GR-STUDENT-ID   PIC X(9).
+           05  GR-SCORE        PIC 9(3).
+           05  GR-GRADE        PIC X.
+           05  GR-STATUS       PIC X(20).
