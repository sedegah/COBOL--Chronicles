@@ -0,0 +1,9 @@
+      * Shared run-log record. Every program appends a START event
+      * when it begins and an END event when it finishes, so job
+      * history can be checked without depending on scheduler logs.
+       01  RUN-LOG-RECORD.
+           05  RL-PROGRAM-ID       PIC X(15).
+           05  RL-EVENT-TYPE       PIC X(5).
+           05  RL-TIMESTAMP        PIC X(14).
+           05  RL-INPUT-COUNT      PIC 9(7).
+           05  RL-OUTPUT-COUNT     PIC 9(7).
