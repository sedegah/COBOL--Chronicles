@@ -0,0 +1,41 @@
+      * Print-image layout for the calculator's SUM/DIFFERENCE/
+      * PRODUCT/QUOTIENT report - header lines carry the run date
+      * and page number, REPORT-LINE-X redefines the edited detail
+      * line so a column not computed for a given transaction can
+      * print "N/A" instead of a fabricated zero.
+       01  REPORT-HEADER-1.
+           05  FILLER          PIC X(10)   VALUE "RUN DATE: ".
+           05  RH1-RUN-DATE    PIC X(8).
+           05  FILLER          PIC X(16)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE "PAGE: ".
+           05  RH1-PAGE-NO     PIC ZZZ9.
+
+       01  REPORT-HEADER-2.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "       SUM".
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "DIFFERENCE".
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "   PRODUCT".
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "  QUOTIENT".
+
+       01  REPORT-LINE.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  RL-SUM          PIC ZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RL-DIFFERENCE   PIC --,---,--9.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RL-PRODUCT      PIC ZZ,ZZZ,ZZ9.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RL-QUOTIENT     PIC ZZ,ZZZ,ZZ9.
+
+       01  REPORT-LINE-X REDEFINES REPORT-LINE.
+           05  FILLER          PIC X(10).
+           05  RLX-SUM         PIC X(10).
+           05  FILLER          PIC X(2).
+           05  RLX-DIFFERENCE  PIC X(10).
+           05  FILLER          PIC X(2).
+           05  RLX-PRODUCT     PIC X(10).
+           05  FILLER          PIC X(2).
+           05  RLX-QUOTIENT    PIC X(10).
