@@ -0,0 +1,8 @@
+      * Standard daily transaction record, shared by every demo
+      * program so they can all be driven off one transaction file.
+       01  TRANSACTION-RECORD.
+           05  TR-ID           PIC X(9).
+           05  TR-OP-CODE      PIC X.
+           05  TR-NUM1         PIC 9(7).
+           05  TR-NUM2         PIC 9(7).
+           05  TR-SCORE        PIC 9(3).
