@@ -1,24 +1,395 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-CALCULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CALCOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CALCEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "CALCREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "../../RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "CALCMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY TRANXREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC          PIC X(60).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC       PIC X(60).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC          PIC X(70).
+
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05  MR-ID           PIC X(9).
+           05  MR-SUM          PIC 9(8).
+           05  MR-DIFFERENCE   PIC S9(8) SIGN IS LEADING SEPARATE.
+           05  MR-PRODUCT      PIC 9(8).
+           05  MR-QUOTIENT     PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       77 NUM1        PIC 9(3) VALUE 25.
-       77 NUM2        PIC 9(3) VALUE 5.
-       77 SUM         PIC 9(4).
-       77 DIFFERENCE  PIC 9(4).
-       77 PRODUCT     PIC 9(4).
-       77 QUOTIENT    PIC 9(4).
+       77  WS-EOF-SWITCH       PIC X VALUE "N".
+       77  WS-SIZE-ERROR-SW    PIC X VALUE "N".
+       77  WS-REJECT-SW        PIC X VALUE "N".
+       77  WS-RUNLOG-STATUS    PIC XX.
+       77  WS-MASTER-STATUS    PIC XX.
+
+       01  WS-RUN-COUNTS.
+           05  WS-INPUT-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-OUTPUT-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-VALID-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT     PIC 9(7) VALUE ZERO.
+
+      * Print-image report control fields
+       77  WS-RUN-DATE         PIC X(8).
+       77  WS-PAGE-NO          PIC 9(4) VALUE ZERO.
+       77  WS-LINE-COUNT       PIC 9(3) VALUE ZERO.
+       77  WS-LINES-PER-PAGE   PIC 9(3) VALUE 20.
+
+       77 NUM1        PIC S9(7) SIGN IS LEADING SEPARATE.
+       77 NUM2        PIC S9(7) SIGN IS LEADING SEPARATE.
+       77 SUM-RESULT  PIC 9(8).
+       77 DIFFERENCE  PIC S9(8) SIGN IS LEADING SEPARATE.
+       77 PRODUCT     PIC 9(8).
+       77 QUOTIENT    PIC 9(8).
+
+       COPY CALCRPT.
+
+       01  EXCEPTION-LINE.
+           05  EL-NUM1         PIC -(7)9.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  EL-NUM2         PIC -(7)9.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  EL-ERROR-CODE   PIC X(4).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  EL-ERROR-TEXT   PIC X(30).
+
+       01  REJECT-LINE.
+           05  RJ-RAW-RECORD   PIC X(27).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RJ-REASON-CODE  PIC X(4).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RJ-REASON-TEXT  PIC X(30).
 
        PROCEDURE DIVISION.
-           ADD NUM1 TO NUM2 GIVING SUM.
-           SUBTRACT NUM2 FROM NUM1 GIVING DIFFERENCE.
-           MULTIPLY NUM1 BY NUM2 GIVING PRODUCT.
-           DIVIDE NUM1 BY NUM2 GIVING QUOTIENT.
+       MAIN-LOGIC.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM OPEN-MASTER-FILE
+           PERFORM OPEN-RUN-LOG
+           PERFORM WRITE-RUN-LOG-START
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM PRINT-REPORT-HEADERS
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+                       PERFORM VALIDATE-TRANSACTION
+                       IF WS-REJECT-SW = "Y"
+                           ADD 1 TO WS-REJECT-COUNT
+                       ELSE
+                           ADD 1 TO WS-VALID-COUNT
+                           PERFORM PROCESS-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-RECONCILIATION
+           PERFORM WRITE-RUN-LOG-END
 
-           DISPLAY "Addition Result: " SUM.
-           DISPLAY "Subtraction Result: " DIFFERENCE.
-           DISPLAY "Multiplication Result: " PRODUCT.
-           DISPLAY "Division Result: " QUOTIENT.
+           CLOSE TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REJECT-FILE
+           CLOSE MASTER-FILE
+           CLOSE RUN-LOG-FILE
 
            STOP RUN.
+
+       OPEN-MASTER-FILE.
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       WRITE-RUN-LOG-START.
+           MOVE "SIMPLE-CALC"    TO RL-PROGRAM-ID
+           MOVE "START"          TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE ZERO             TO RL-INPUT-COUNT
+           MOVE ZERO             TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-END.
+           MOVE "SIMPLE-CALC"    TO RL-PROGRAM-ID
+           MOVE "END"            TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE WS-INPUT-COUNT   TO RL-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT  TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       PROCESS-TRANSACTION.
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           MOVE ZERO TO SUM-RESULT DIFFERENCE PRODUCT QUOTIENT
+
+           EVALUATE TR-OP-CODE
+               WHEN "A"
+                   ADD NUM1 TO NUM2 GIVING SUM-RESULT
+                       ON SIZE ERROR
+                           PERFORM REPORT-SIZE-ERROR-ADD
+                   END-ADD
+               WHEN "S"
+                   SUBTRACT NUM2 FROM NUM1 GIVING DIFFERENCE
+                       ON SIZE ERROR
+                           PERFORM REPORT-SIZE-ERROR-SUB
+                   END-SUBTRACT
+               WHEN "M"
+                   MULTIPLY NUM1 BY NUM2 GIVING PRODUCT
+                       ON SIZE ERROR
+                           PERFORM REPORT-SIZE-ERROR-MUL
+                   END-MULTIPLY
+               WHEN "D"
+                   DIVIDE NUM1 BY NUM2 GIVING QUOTIENT
+                       ON SIZE ERROR
+                           PERFORM REPORT-SIZE-ERROR-DIV
+                   END-DIVIDE
+           END-EVALUATE
+
+           IF WS-SIZE-ERROR-SW = "Y"
+               CONTINUE
+           ELSE
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM PRINT-REPORT-HEADERS
+               END-IF
+
+               MOVE "N/A" TO RLX-SUM RLX-DIFFERENCE RLX-PRODUCT
+                   RLX-QUOTIENT
+               EVALUATE TR-OP-CODE
+                   WHEN "A"
+                       MOVE SUM-RESULT TO RL-SUM
+                   WHEN "S"
+                       MOVE DIFFERENCE TO RL-DIFFERENCE
+                   WHEN "M"
+                       MOVE PRODUCT TO RL-PRODUCT
+                   WHEN "D"
+                       MOVE QUOTIENT TO RL-QUOTIENT
+               END-EVALUATE
+
+               WRITE REPORT-REC FROM REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-OUTPUT-COUNT
+
+               PERFORM LOOKUP-AND-UPDATE-MASTER
+
+               EVALUATE TR-OP-CODE
+                   WHEN "A"
+                       DISPLAY "Addition Result: " SUM-RESULT
+                   WHEN "S"
+                       DISPLAY "Subtraction Result: " DIFFERENCE
+                   WHEN "M"
+                       DISPLAY "Multiplication Result: " PRODUCT
+                   WHEN "D"
+                       DISPLAY "Division Result: " QUOTIENT
+               END-EVALUATE
+           END-IF.
+
+      * Only the field the current op code actually recomputed is ever
+      * set from a live result - a recurring TR-ID that alternates op
+      * codes across runs must not have its other three fields' history
+      * wiped or, on first sight of the key, seeded with fabricated
+      * zeros for ops not yet performed on that ID.
+       LOOKUP-AND-UPDATE-MASTER.
+           MOVE TR-ID TO MR-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE ZERO TO MR-SUM MR-DIFFERENCE MR-PRODUCT
+                       MR-QUOTIENT
+                   EVALUATE TR-OP-CODE
+                       WHEN "A"
+                           MOVE SUM-RESULT TO MR-SUM
+                       WHEN "S"
+                           MOVE DIFFERENCE TO MR-DIFFERENCE
+                       WHEN "M"
+                           MOVE PRODUCT TO MR-PRODUCT
+                       WHEN "D"
+                           MOVE QUOTIENT TO MR-QUOTIENT
+                   END-EVALUATE
+                   WRITE MASTER-REC
+                   DISPLAY "MASTER: NEW RECORD FOR " TR-ID
+               NOT INVALID KEY
+                   PERFORM UPDATE-MASTER-FIELD
+           END-READ.
+
+       UPDATE-MASTER-FIELD.
+           EVALUATE TR-OP-CODE
+               WHEN "A"
+                   IF MR-SUM NOT = SUM-RESULT
+                       DISPLAY "MASTER: SUM CHANGED FOR " TR-ID
+                       STRING "SUM CHANGED ID=" TR-ID
+                           DELIMITED BY SIZE INTO EL-ERROR-TEXT
+                       PERFORM WRITE-MASTER-CHANGE-RECORD
+                       MOVE SUM-RESULT TO MR-SUM
+                       REWRITE MASTER-REC
+                   ELSE
+                       DISPLAY "MASTER: SUM UNCHANGED FOR " TR-ID
+                   END-IF
+               WHEN "S"
+                   IF MR-DIFFERENCE NOT = DIFFERENCE
+                       DISPLAY "MASTER: DIFFERENCE CHANGED FOR " TR-ID
+                       STRING "DIFF CHANGED ID=" TR-ID
+                           DELIMITED BY SIZE INTO EL-ERROR-TEXT
+                       PERFORM WRITE-MASTER-CHANGE-RECORD
+                       MOVE DIFFERENCE TO MR-DIFFERENCE
+                       REWRITE MASTER-REC
+                   ELSE
+                       DISPLAY "MASTER: DIFFERENCE UNCHANGED FOR " TR-ID
+                   END-IF
+               WHEN "M"
+                   IF MR-PRODUCT NOT = PRODUCT
+                       DISPLAY "MASTER: PRODUCT CHANGED FOR " TR-ID
+                       STRING "PRODUCT CHANGED ID=" TR-ID
+                           DELIMITED BY SIZE INTO EL-ERROR-TEXT
+                       PERFORM WRITE-MASTER-CHANGE-RECORD
+                       MOVE PRODUCT TO MR-PRODUCT
+                       REWRITE MASTER-REC
+                   ELSE
+                       DISPLAY "MASTER: PRODUCT UNCHANGED FOR " TR-ID
+                   END-IF
+               WHEN "D"
+                   IF MR-QUOTIENT NOT = QUOTIENT
+                       DISPLAY "MASTER: QUOTIENT CHANGED FOR " TR-ID
+                       STRING "QUOTIENT CHANGED ID=" TR-ID
+                           DELIMITED BY SIZE INTO EL-ERROR-TEXT
+                       PERFORM WRITE-MASTER-CHANGE-RECORD
+                       MOVE QUOTIENT TO MR-QUOTIENT
+                       REWRITE MASTER-REC
+                   ELSE
+                       DISPLAY "MASTER: QUOTIENT UNCHANGED FOR " TR-ID
+                   END-IF
+           END-EVALUATE.
+
+      * Persists the "recomputed value changed" signal detected above
+      * to the exception file under its own code, distinct from the
+      * arithmetic-overflow codes E001-E004, so it survives for audit
+      * even when the batch job's console output isn't captured - and
+      * leaves WS-SIZE-ERROR-SW alone since this isn't an arithmetic
+      * size error and must not suppress this record's report line.
+       WRITE-MASTER-CHANGE-RECORD.
+           MOVE "E006" TO EL-ERROR-CODE
+           MOVE ZERO TO EL-NUM1 EL-NUM2
+           WRITE EXCEPTION-REC FROM EXCEPTION-LINE
+           DISPLAY "EXCEPTION: " EL-ERROR-CODE " " EL-ERROR-TEXT.
+
+       VALIDATE-TRANSACTION.
+           MOVE "N" TO WS-REJECT-SW
+           IF TR-NUM1 NOT NUMERIC
+               MOVE "R001" TO RJ-REASON-CODE
+               MOVE "NUM1 NOT NUMERIC" TO RJ-REASON-TEXT
+               MOVE "Y" TO WS-REJECT-SW
+           ELSE
+               IF TR-NUM2 NOT NUMERIC
+                   MOVE "R002" TO RJ-REASON-CODE
+                   MOVE "NUM2 NOT NUMERIC" TO RJ-REASON-TEXT
+                   MOVE "Y" TO WS-REJECT-SW
+               ELSE
+                   IF TR-OP-CODE NOT = "A" AND NOT = "S"
+                           AND NOT = "M" AND NOT = "D"
+                       MOVE "R003" TO RJ-REASON-CODE
+                       MOVE "INVALID OP CODE" TO RJ-REASON-TEXT
+                       MOVE "Y" TO WS-REJECT-SW
+                   ELSE
+                       IF TR-OP-CODE = "D" AND TR-NUM2 = ZERO
+                           MOVE "R004" TO RJ-REASON-CODE
+                           MOVE "NUM2 OUT OF RANGE-ZERO DIVISOR"
+                               TO RJ-REASON-TEXT
+                           MOVE "Y" TO WS-REJECT-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-REJECT-SW = "Y"
+               MOVE TRANSACTION-RECORD TO RJ-RAW-RECORD
+               WRITE REJECT-REC FROM REJECT-LINE
+               DISPLAY "REJECTED: " RJ-REASON-CODE " " RJ-REASON-TEXT
+           END-IF.
+
+       PRINT-RECONCILIATION.
+           DISPLAY "===== INPUT RECONCILIATION =====".
+           DISPLAY "INPUT RECORDS:    " WS-INPUT-COUNT.
+           DISPLAY "ACCEPTED RECORDS: " WS-VALID-COUNT.
+           DISPLAY "REJECTED RECORDS: " WS-REJECT-COUNT.
+
+       PRINT-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-DATE TO RH1-RUN-DATE
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO
+           WRITE REPORT-REC FROM REPORT-HEADER-1
+           WRITE REPORT-REC FROM REPORT-HEADER-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       REPORT-SIZE-ERROR-ADD.
+           MOVE "E001" TO EL-ERROR-CODE
+           MOVE "ADD OVERFLOW" TO EL-ERROR-TEXT
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       REPORT-SIZE-ERROR-SUB.
+           MOVE "E002" TO EL-ERROR-CODE
+           MOVE "SUBTRACT OVERFLOW" TO EL-ERROR-TEXT
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       REPORT-SIZE-ERROR-MUL.
+           MOVE "E003" TO EL-ERROR-CODE
+           MOVE "MULTIPLY OVERFLOW" TO EL-ERROR-TEXT
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       REPORT-SIZE-ERROR-DIV.
+           MOVE "E004" TO EL-ERROR-CODE
+           MOVE "DIVIDE OVERFLOW" TO EL-ERROR-TEXT
+           PERFORM WRITE-EXCEPTION-RECORD.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE "Y" TO WS-SIZE-ERROR-SW
+           MOVE NUM1 TO EL-NUM1
+           MOVE NUM2 TO EL-NUM2
+           WRITE EXCEPTION-REC FROM EXCEPTION-LINE
+           DISPLAY "EXCEPTION: " EL-ERROR-CODE " " EL-ERROR-TEXT.
