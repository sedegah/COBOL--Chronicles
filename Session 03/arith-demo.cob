@@ -1,37 +1,236 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARITHMETIC-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIR-FILE ASSIGN TO "ARITHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "ARITHREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "../../RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAIR-FILE.
+       COPY TRANXREC.
+
+       FD  REJECT-FILE.
+       01  REJECT-REC          PIC X(70).
+
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
 
-       * Declare variables
-       01  NUM1         PIC 9(4) VALUE 20.
-       01  NUM2         PIC 9(4) VALUE 4.
-       01  RESULT       PIC 9(5).
-       01  REMAINDER    PIC 9(2).
+      * Declare variables
+       01  NUM1         PIC 9(7) VALUE 20.
+       01  NUM2         PIC 9(7) VALUE 4.
+       01  RESULT       PIC 9(8).
+       01  REMAINDER-RESULT PIC 9(7).
+       01  WS-CONTROL-SW PIC X VALUE "N".
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+       01  WS-REJECT-SW  PIC X VALUE "N".
+       01  WS-RUNLOG-STATUS PIC XX.
+
+       01  WS-TOTALS.
+           05  WS-RECORD-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-TOTAL-RESULT     PIC 9(15) VALUE ZERO.
+           05  WS-TOTAL-REMAINDER  PIC 9(15) VALUE ZERO.
+           05  WS-VALID-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-REJECT-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-MIN-RESULT       PIC 9(8) VALUE 99999999.
+           05  WS-MAX-RESULT       PIC 9(8) VALUE ZERO.
+           05  WS-AVERAGE-RESULT   PIC 9(8)V99 VALUE ZERO.
+           05  WS-NONZERO-REM-COUNT PIC 9(5) VALUE ZERO.
+           05  WS-CONTROL-ERROR-COUNT PIC 9(5) VALUE ZERO.
+           05  WS-STAT-COUNT       PIC 9(5) VALUE ZERO.
+
+       01  REJECT-LINE.
+           05  RJ-RAW-RECORD   PIC X(27).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RJ-REASON-CODE  PIC X(4).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RJ-REASON-TEXT  PIC X(30).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PAIR-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM OPEN-RUN-LOG
+           PERFORM WRITE-RUN-LOG-START
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ PAIR-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM VALIDATE-PAIR
+                       IF WS-REJECT-SW = "Y"
+                           ADD 1 TO WS-REJECT-COUNT
+                       ELSE
+                           ADD 1 TO WS-VALID-COUNT
+                           PERFORM PROCESS-PAIR
+                       END-IF
+               END-READ
+           END-PERFORM
 
-       * Addition
-           ADD NUM1 TO NUM2 GIVING RESULT.
+           PERFORM PRINT-CONTROL-TOTALS
+           PERFORM WRITE-RUN-LOG-END
+
+           CLOSE PAIR-FILE
+           CLOSE REJECT-FILE
+           CLOSE RUN-LOG-FILE
+
+           STOP RUN.
+
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       WRITE-RUN-LOG-START.
+           MOVE "ARITHMETIC-DEMO"   TO RL-PROGRAM-ID
+           MOVE "START"             TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE ZERO                TO RL-INPUT-COUNT
+           MOVE ZERO                TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-END.
+           MOVE "ARITHMETIC-DEMO"   TO RL-PROGRAM-ID
+           MOVE "END"               TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE WS-RECORD-COUNT     TO RL-INPUT-COUNT
+           COMPUTE RL-OUTPUT-COUNT
+               = WS-VALID-COUNT - WS-CONTROL-ERROR-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       PROCESS-PAIR.
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           MOVE "N" TO WS-CONTROL-SW
+
+      * Addition
+           ADD NUM1 TO NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CONTROL-SW
+                   MOVE ZERO TO RESULT
+                   DISPLAY "CONTROL: ADD OVERFLOW ON " NUM1 " / " NUM2
+           END-ADD.
            DISPLAY "Addition (NUM1 + NUM2): " RESULT.
 
-       * Subtraction
-           SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
+      * Subtraction
+           SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CONTROL-SW
+                   MOVE ZERO TO RESULT
+                   DISPLAY "CONTROL: SUBTRACT OVERFLOW ON " NUM1
+                       " / " NUM2
+           END-SUBTRACT.
            DISPLAY "Subtraction (NUM1 - NUM2): " RESULT.
 
-       * Multiplication
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
+      * Multiplication
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CONTROL-SW
+                   MOVE ZERO TO RESULT
+                   DISPLAY "CONTROL: MULTIPLY OVERFLOW ON " NUM1
+                       " / " NUM2
+           END-MULTIPLY.
            DISPLAY "Multiplication (NUM1 * NUM2): " RESULT.
 
-       * Division
-           DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER REMAINDER.
+      * Division
+           MOVE ZERO TO RESULT
+           MOVE ZERO TO REMAINDER-RESULT
+           DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER REMAINDER-RESULT
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CONTROL-SW
+                   MOVE ZERO TO RESULT
+                   MOVE ZERO TO REMAINDER-RESULT
+                   DISPLAY "CONTROL: DIVIDE OVERFLOW ON " NUM1
+                       " / " NUM2
+           END-DIVIDE.
            DISPLAY "Division (NUM1 / NUM2): " RESULT.
-           DISPLAY "Remainder: " REMAINDER.
+           DISPLAY "Remainder: " REMAINDER-RESULT.
 
-       * Compute (e.g., (NUM1 + NUM2) * 3)
+      * Compute (e.g., (NUM1 + NUM2) * 3)
            COMPUTE RESULT = (NUM1 + NUM2) * 3.
            DISPLAY "Compute ((NUM1 + NUM2) * 3): " RESULT.
 
-       * End program
-           STOP RUN.
+           IF WS-CONTROL-SW = "Y"
+               ADD 1 TO WS-CONTROL-ERROR-COUNT
+           ELSE
+               ADD RESULT TO WS-TOTAL-RESULT
+               ADD REMAINDER-RESULT TO WS-TOTAL-REMAINDER
+
+               IF RESULT < WS-MIN-RESULT
+                   MOVE RESULT TO WS-MIN-RESULT
+               END-IF
+               IF RESULT > WS-MAX-RESULT
+                   MOVE RESULT TO WS-MAX-RESULT
+               END-IF
+               IF REMAINDER-RESULT NOT = ZERO
+                   ADD 1 TO WS-NONZERO-REM-COUNT
+               END-IF
+           END-IF.
+
+       VALIDATE-PAIR.
+           MOVE "N" TO WS-REJECT-SW
+           IF TR-NUM1 NOT NUMERIC
+               MOVE "R001" TO RJ-REASON-CODE
+               MOVE "NUM1 NOT NUMERIC" TO RJ-REASON-TEXT
+               MOVE "Y" TO WS-REJECT-SW
+           ELSE
+               IF TR-NUM2 NOT NUMERIC
+                   MOVE "R002" TO RJ-REASON-CODE
+                   MOVE "NUM2 NOT NUMERIC" TO RJ-REASON-TEXT
+                   MOVE "Y" TO WS-REJECT-SW
+               ELSE
+                   IF TR-NUM2 = ZERO
+                       MOVE "R003" TO RJ-REASON-CODE
+                       MOVE "NUM2 OUT OF RANGE-ZERO DIVISOR"
+                           TO RJ-REASON-TEXT
+                       MOVE "Y" TO WS-REJECT-SW
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-REJECT-SW = "Y"
+               MOVE TRANSACTION-RECORD TO RJ-RAW-RECORD
+               WRITE REJECT-REC FROM REJECT-LINE
+               DISPLAY "REJECTED: " RJ-REASON-CODE " " RJ-REASON-TEXT
+           END-IF.
+
+       PRINT-CONTROL-TOTALS.
+           DISPLAY "===== CONTROL TOTALS =====".
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "TOTAL OF RESULT:   " WS-TOTAL-RESULT.
+           DISPLAY "TOTAL OF REMAINDER: " WS-TOTAL-REMAINDER.
+           DISPLAY "CONTROL ERRORS:    " WS-CONTROL-ERROR-COUNT.
+           DISPLAY "===== INPUT RECONCILIATION =====".
+           DISPLAY "INPUT RECORDS:    " WS-RECORD-COUNT.
+           DISPLAY "ACCEPTED RECORDS: " WS-VALID-COUNT.
+           DISPLAY "REJECTED RECORDS: " WS-REJECT-COUNT.
+           PERFORM PRINT-BATCH-STATISTICS.
+
+       PRINT-BATCH-STATISTICS.
+           DISPLAY "===== BATCH STATISTICS =====".
+           COMPUTE WS-STAT-COUNT
+               = WS-VALID-COUNT - WS-CONTROL-ERROR-COUNT
+           IF WS-STAT-COUNT = ZERO
+               DISPLAY "NO VALID RECORDS - STATISTICS NOT AVAILABLE"
+           ELSE
+               COMPUTE WS-AVERAGE-RESULT
+                   = WS-TOTAL-RESULT / WS-STAT-COUNT
+               DISPLAY "MIN RESULT:           " WS-MIN-RESULT
+               DISPLAY "MAX RESULT:           " WS-MAX-RESULT
+               DISPLAY "AVERAGE RESULT:       " WS-AVERAGE-RESULT
+               DISPLAY "NONZERO REMAINDERS:   " WS-NONZERO-REM-COUNT
+           END-IF.
