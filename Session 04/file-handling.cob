@@ -1,13 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoopExample.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-FILE ASSIGN TO "LOOPIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO "LOOPOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "../../RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOOPCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP-FILE.
+       COPY TRANXREC.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC         PIC X(40).
+
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC      PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  COUNTER         PIC 9(2) VALUE 1.
+       01  COUNTER         PIC 9(7) VALUE 1.
+       01  WS-EOF-SWITCH   PIC X    VALUE "N".
+       01  WS-RUNLOG-STATUS PIC XX.
+       01  WS-CKPT-STATUS   PIC XX.
+
+      * Write a checkpoint every N records processed
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 2.
+       01  WS-RESTART-SW           PIC X VALUE "N".
+       01  WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-SKIP-INDEX           PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-RECORDS-SEEN   PIC 9(7) VALUE ZERO.
+
+       01  SUMMARY-LINE.
+           05  FILLER          PIC X(20) VALUE "RECORDS PROCESSED: ".
+           05  SL-COUNTER      PIC Z(6)9.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL COUNTER > 5
-               DISPLAY "This is loop number: " COUNTER
-               ADD 1 TO COUNTER
-           END-PERFORM.
+       MAIN-LOGIC.
+           OPEN INPUT LOOP-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM OPEN-RUN-LOG
+           PERFORM WRITE-RUN-LOG-START
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF WS-RESTART-SW = "Y"
+               PERFORM SKIP-PROCESSED-RECORDS
+               COMPUTE COUNTER = WS-SKIP-COUNT + 1
+           END-IF
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ LOOP-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RECORDS-SEEN
+                       DISPLAY "This is loop number: " COUNTER
+                       ADD 1 TO COUNTER
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+
+           SUBTRACT 1 FROM COUNTER
+           MOVE COUNTER TO SL-COUNTER
+           WRITE SUMMARY-REC FROM SUMMARY-LINE
+
+           PERFORM WRITE-RUN-LOG-END
+
+           CLOSE LOOP-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE RUN-LOG-FILE
+
+      * Run completed normally - clear the checkpoint for the next run
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM SET-RETURN-CODE
 
            STOP RUN.
+
+       SET-RETURN-CODE.
+           IF WS-TOTAL-RECORDS-SEEN = ZERO
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "RETURN-CODE 8: INPUT FILE WAS EMPTY"
+           ELSE
+               IF WS-RESTART-SW = "Y"
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "RETURN-CODE 4: CHECKPOINT/RESTART PATH USED"
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-REC > ZERO
+                           MOVE CHECKPOINT-REC TO WS-SKIP-COUNT
+                           MOVE "Y" TO WS-RESTART-SW
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           DISPLAY "RESUMING AFTER CHECKPOINT RECORD " WS-SKIP-COUNT
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+                       OR WS-EOF-SWITCH = "Y"
+               READ LOOP-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RECORDS-SEEN
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (COUNTER - 1, WS-CHECKPOINT-INTERVAL) = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               COMPUTE CHECKPOINT-REC = COUNTER - 1
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       WRITE-RUN-LOG-START.
+           MOVE "LoopExample"    TO RL-PROGRAM-ID
+           MOVE "START"          TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE ZERO             TO RL-INPUT-COUNT
+           MOVE ZERO             TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-END.
+           MOVE "LoopExample"    TO RL-PROGRAM-ID
+           MOVE "END"            TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE COUNTER          TO RL-INPUT-COUNT
+           MOVE 1                TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
