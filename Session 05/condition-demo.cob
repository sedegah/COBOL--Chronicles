@@ -1,32 +1,190 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITION-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTERIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "ROSTEROUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "../../RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+      * GRDCOUNT.DAT carries this run's student output count forward
+      * to the grade-distribution summary step, which reads it as
+      * its expected input count and balances against it.
+           SELECT CONTROL-COUNT-FILE ASSIGN TO "GRDCOUNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       COPY TRANXREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC          PIC X(50).
+
+       FD  GRADE-FILE.
+       01  GRADE-REC           PIC X(33).
+
+       FD  CONTROL-COUNT-FILE.
+       01  CC-REC              PIC 9(7).
+
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77 SCORE        PIC 9(3) VALUE 85.
        77 GRADE        PIC X.
-       77 MESSAGE      PIC X(20).
+       77 STATUS-MSG   PIC X(20).
+       77 WS-EOF-SWITCH PIC X VALUE "N".
+       77 STUDENT-ID   PIC X(9).
+       77 WS-RUNLOG-STATUS PIC XX.
+
+       COPY GRDREC.
+
+       01  WS-BAND-COUNTS.
+           05  WS-COUNT-A      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-B      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-C      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-D      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-F      PIC 9(5) VALUE ZERO.
+
+       01  WS-RUN-COUNTS.
+           05  WS-INPUT-COUNT  PIC 9(7) VALUE ZERO.
+           05  WS-OUTPUT-COUNT PIC 9(7) VALUE ZERO.
+
+      * Grade cutoffs - adjust per term without touching PROCEDURE DIVISION
+       01  WS-GRADE-CUTOFFS.
+           05  WS-CUTOFF-A     PIC 9(3) VALUE 90.
+           05  WS-CUTOFF-B     PIC 9(3) VALUE 80.
+           05  WS-CUTOFF-C     PIC 9(3) VALUE 70.
+           05  WS-CUTOFF-D     PIC 9(3) VALUE 60.
+
+       01  REPORT-LINE.
+           05  RL-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RL-SCORE        PIC Z(2)9.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RL-GRADE        PIC X.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  RL-STATUS       PIC X(20).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ROSTER-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT GRADE-FILE
+           OPEN OUTPUT CONTROL-COUNT-FILE
+           PERFORM OPEN-RUN-LOG
+           PERFORM WRITE-RUN-LOG-START
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ ROSTER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM PROCESS-STUDENT
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY
+           PERFORM WRITE-CONTROL-COUNT
+           PERFORM WRITE-RUN-LOG-END
+
+           CLOSE ROSTER-FILE
+           CLOSE REPORT-FILE
+           CLOSE GRADE-FILE
+           CLOSE CONTROL-COUNT-FILE
+           CLOSE RUN-LOG-FILE
+
+           STOP RUN.
+
+       WRITE-CONTROL-COUNT.
+           MOVE WS-OUTPUT-COUNT TO CC-REC
+           WRITE CC-REC.
+
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       WRITE-RUN-LOG-START.
+           MOVE "CONDITION-DEMO"   TO RL-PROGRAM-ID
+           MOVE "START"            TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE ZERO               TO RL-INPUT-COUNT
+           MOVE ZERO               TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-END.
+           MOVE "CONDITION-DEMO"   TO RL-PROGRAM-ID
+           MOVE "END"               TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE WS-INPUT-COUNT     TO RL-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT    TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       PROCESS-STUDENT.
+           MOVE TR-ID TO STUDENT-ID
+           MOVE TR-SCORE TO SCORE
+           ADD 1 TO WS-INPUT-COUNT
+
            EVALUATE TRUE
-               WHEN SCORE >= 90
+               WHEN SCORE >= WS-CUTOFF-A
                    MOVE "A" TO GRADE
-               WHEN SCORE >= 80
+                   ADD 1 TO WS-COUNT-A
+               WHEN SCORE >= WS-CUTOFF-B
                    MOVE "B" TO GRADE
-               WHEN SCORE >= 70
+                   ADD 1 TO WS-COUNT-B
+               WHEN SCORE >= WS-CUTOFF-C
                    MOVE "C" TO GRADE
+                   ADD 1 TO WS-COUNT-C
+               WHEN SCORE >= WS-CUTOFF-D
+                   MOVE "D" TO GRADE
+                   ADD 1 TO WS-COUNT-D
                WHEN OTHER
                    MOVE "F" TO GRADE
-           END-EVALUATE.
+                   ADD 1 TO WS-COUNT-F
+           END-EVALUATE
 
            IF GRADE = "F"
-               MOVE "Needs Improvement" TO MESSAGE
+               MOVE "Needs Improvement" TO STATUS-MSG
            ELSE
-               MOVE "Passed" TO MESSAGE
-           END-IF.
+               MOVE "Passed" TO STATUS-MSG
+           END-IF
 
-           DISPLAY "Score: " SCORE.
-           DISPLAY "Grade: " GRADE.
-           DISPLAY "Status: " MESSAGE.
+           MOVE STUDENT-ID TO RL-STUDENT-ID
+           MOVE SCORE TO RL-SCORE
+           MOVE GRADE TO RL-GRADE
+           MOVE STATUS-MSG TO RL-STATUS
+           WRITE REPORT-REC FROM REPORT-LINE
 
-           STOP RUN.
+           MOVE STUDENT-ID TO GR-STUDENT-ID
+           MOVE SCORE TO GR-SCORE
+           MOVE GRADE TO GR-GRADE
+           MOVE STATUS-MSG TO GR-STATUS
+           WRITE GRADE-REC FROM WS-GRADE-RECORD
+
+           ADD 1 TO WS-OUTPUT-COUNT
+
+           DISPLAY "Student: " STUDENT-ID
+           DISPLAY "Score: " SCORE
+           DISPLAY "Grade: " GRADE
+           DISPLAY "Status: " STATUS-MSG.
+
+       PRINT-SUMMARY.
+           DISPLAY "===== GRADE BAND SUMMARY =====".
+           DISPLAY "A: " WS-COUNT-A.
+           DISPLAY "B: " WS-COUNT-B.
+           DISPLAY "C: " WS-COUNT-C.
+           DISPLAY "D: " WS-COUNT-D.
+           DISPLAY "F: " WS-COUNT-F.
