@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIST-REPORT-FILE ASSIGN TO "GRADEDIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "../../RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+      * Control-count handoff from CONDITION-DEMO, the step that
+      * produces GRADES.DAT - lets this step confirm it saw every
+      * record the prior step wrote before it rolls up the class.
+           SELECT CONTROL-COUNT-FILE ASSIGN TO "GRDCOUNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCOUNT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+       01  GRADE-REC           PIC X(33).
+
+       FD  DIST-REPORT-FILE.
+       01  DIST-REC            PIC X(40).
+
+       FD  CONTROL-COUNT-FILE.
+       01  CC-REC              PIC 9(7).
+
+       FD  RUN-LOG-FILE.
+       COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SWITCH       PIC X VALUE "N".
+       77  WS-RUNLOG-STATUS    PIC XX.
+       77  WS-CTLCOUNT-STATUS  PIC XX.
+       77  WS-EXPECTED-COUNT   PIC 9(7) VALUE ZERO.
+       77  WS-COUNT-MISMATCH-SW PIC X VALUE "N".
+
+       COPY GRDREC.
+
+       01  WS-RUN-COUNTS.
+           05  WS-INPUT-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-OUTPUT-COUNT     PIC 9(7) VALUE ZERO.
+
+       01  WS-BAND-COUNTS.
+           05  WS-COUNT-A      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-B      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-C      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-D      PIC 9(5) VALUE ZERO.
+           05  WS-COUNT-F      PIC 9(5) VALUE ZERO.
+
+       01  WS-TOTAL-STUDENTS   PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-SCORE      PIC 9(9) VALUE ZERO.
+       01  WS-CLASS-AVERAGE    PIC 999V99 VALUE ZERO.
+       01  WS-BAND-PERCENT     PIC 999V99 VALUE ZERO.
+
+       01  DIST-LINE.
+           05  DL-BAND         PIC X.
+           05  FILLER          PIC X     VALUE SPACE.
+           05  FILLER          PIC X(8)  VALUE "COUNT: ".
+           05  DL-COUNT        PIC ZZZZ9.
+           05  FILLER          PIC X     VALUE SPACE.
+           05  FILLER          PIC X(6)  VALUE "PCT: ".
+           05  DL-PERCENT      PIC ZZ9.99.
+           05  FILLER          PIC X     VALUE "%".
+
+       01  AVERAGE-LINE.
+           05  FILLER          PIC X(16) VALUE "CLASS AVERAGE: ".
+           05  AL-AVERAGE      PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT GRADE-FILE
+           OPEN OUTPUT DIST-REPORT-FILE
+           PERFORM OPEN-RUN-LOG
+           PERFORM WRITE-RUN-LOG-START
+           PERFORM READ-CONTROL-COUNT
+
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               READ GRADE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM TALLY-STUDENT
+               END-READ
+           END-PERFORM
+
+           PERFORM COMPUTE-AND-PRINT-DISTRIBUTION
+           PERFORM CHECK-CONTROL-COUNT
+           PERFORM WRITE-RUN-LOG-END
+           PERFORM SET-RETURN-CODE
+
+           CLOSE GRADE-FILE
+           CLOSE DIST-REPORT-FILE
+           CLOSE RUN-LOG-FILE
+
+           STOP RUN.
+
+       OPEN-RUN-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       READ-CONTROL-COUNT.
+           MOVE ZERO TO WS-EXPECTED-COUNT
+           OPEN INPUT CONTROL-COUNT-FILE
+           IF WS-CTLCOUNT-STATUS = "00"
+               READ CONTROL-COUNT-FILE
+                   AT END
+                       MOVE ZERO TO WS-EXPECTED-COUNT
+                   NOT AT END
+                       MOVE CC-REC TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE CONTROL-COUNT-FILE
+           ELSE
+               DISPLAY "NO CONTROL COUNT FROM CONDITION-DEMO - SKIPPING"
+                   " RECONCILIATION"
+           END-IF.
+
+       CHECK-CONTROL-COUNT.
+           IF WS-EXPECTED-COUNT NOT = ZERO
+               IF WS-INPUT-COUNT NOT = WS-EXPECTED-COUNT
+                   MOVE "Y" TO WS-COUNT-MISMATCH-SW
+                   DISPLAY "CONTROL COUNT MISMATCH - EXPECTED "
+                       WS-EXPECTED-COUNT " FROM CONDITION-DEMO, READ "
+                       WS-INPUT-COUNT " FROM GRADES.DAT"
+               END-IF
+           END-IF.
+
+       SET-RETURN-CODE.
+           IF WS-COUNT-MISMATCH-SW = "Y"
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "RETURN-CODE 8: CONTROL COUNT MISMATCH"
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       WRITE-RUN-LOG-START.
+           MOVE "GRADE-SUMMARY"  TO RL-PROGRAM-ID
+           MOVE "START"          TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE ZERO             TO RL-INPUT-COUNT
+           MOVE ZERO             TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-END.
+           MOVE "GRADE-SUMMARY"  TO RL-PROGRAM-ID
+           MOVE "END"            TO RL-EVENT-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RL-TIMESTAMP
+           MOVE WS-INPUT-COUNT   TO RL-INPUT-COUNT
+           MOVE WS-OUTPUT-COUNT  TO RL-OUTPUT-COUNT
+           WRITE RUN-LOG-RECORD.
+
+       TALLY-STUDENT.
+           MOVE GRADE-REC TO WS-GRADE-RECORD
+           ADD 1 TO WS-INPUT-COUNT
+           ADD 1 TO WS-TOTAL-STUDENTS
+           ADD GR-SCORE TO WS-TOTAL-SCORE
+
+           EVALUATE GR-GRADE
+               WHEN "A"
+                   ADD 1 TO WS-COUNT-A
+               WHEN "B"
+                   ADD 1 TO WS-COUNT-B
+               WHEN "C"
+                   ADD 1 TO WS-COUNT-C
+               WHEN "D"
+                   ADD 1 TO WS-COUNT-D
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-F
+           END-EVALUATE.
+
+       COMPUTE-AND-PRINT-DISTRIBUTION.
+           IF WS-TOTAL-STUDENTS = ZERO
+               DISPLAY "NO GRADE RECORDS TO SUMMARIZE"
+           ELSE
+               COMPUTE WS-CLASS-AVERAGE =
+                   WS-TOTAL-SCORE / WS-TOTAL-STUDENTS
+
+               PERFORM PRINT-BAND-LINE-A
+               PERFORM PRINT-BAND-LINE-B
+               PERFORM PRINT-BAND-LINE-C
+               PERFORM PRINT-BAND-LINE-D
+               PERFORM PRINT-BAND-LINE-F
+
+               MOVE WS-CLASS-AVERAGE TO AL-AVERAGE
+               WRITE DIST-REC FROM AVERAGE-LINE
+               DISPLAY "===== GRADE DISTRIBUTION SUMMARY ====="
+               DISPLAY "CLASS AVERAGE: " WS-CLASS-AVERAGE
+               ADD 1 TO WS-OUTPUT-COUNT
+           END-IF.
+
+       PRINT-BAND-LINE-A.
+           COMPUTE WS-BAND-PERCENT =
+               (WS-COUNT-A * 100) / WS-TOTAL-STUDENTS
+           MOVE "A" TO DL-BAND
+           MOVE WS-COUNT-A TO DL-COUNT
+           MOVE WS-BAND-PERCENT TO DL-PERCENT
+           WRITE DIST-REC FROM DIST-LINE
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY "A: " WS-COUNT-A " (" WS-BAND-PERCENT "%)".
+
+       PRINT-BAND-LINE-B.
+           COMPUTE WS-BAND-PERCENT =
+               (WS-COUNT-B * 100) / WS-TOTAL-STUDENTS
+           MOVE "B" TO DL-BAND
+           MOVE WS-COUNT-B TO DL-COUNT
+           MOVE WS-BAND-PERCENT TO DL-PERCENT
+           WRITE DIST-REC FROM DIST-LINE
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY "B: " WS-COUNT-B " (" WS-BAND-PERCENT "%)".
+
+       PRINT-BAND-LINE-C.
+           COMPUTE WS-BAND-PERCENT =
+               (WS-COUNT-C * 100) / WS-TOTAL-STUDENTS
+           MOVE "C" TO DL-BAND
+           MOVE WS-COUNT-C TO DL-COUNT
+           MOVE WS-BAND-PERCENT TO DL-PERCENT
+           WRITE DIST-REC FROM DIST-LINE
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY "C: " WS-COUNT-C " (" WS-BAND-PERCENT "%)".
+
+       PRINT-BAND-LINE-D.
+           COMPUTE WS-BAND-PERCENT =
+               (WS-COUNT-D * 100) / WS-TOTAL-STUDENTS
+           MOVE "D" TO DL-BAND
+           MOVE WS-COUNT-D TO DL-COUNT
+           MOVE WS-BAND-PERCENT TO DL-PERCENT
+           WRITE DIST-REC FROM DIST-LINE
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY "D: " WS-COUNT-D " (" WS-BAND-PERCENT "%)".
+
+       PRINT-BAND-LINE-F.
+           COMPUTE WS-BAND-PERCENT =
+               (WS-COUNT-F * 100) / WS-TOTAL-STUDENTS
+           MOVE "F" TO DL-BAND
+           MOVE WS-COUNT-F TO DL-COUNT
+           MOVE WS-BAND-PERCENT TO DL-PERCENT
+           WRITE DIST-REC FROM DIST-LINE
+           ADD 1 TO WS-OUTPUT-COUNT
+           DISPLAY "F: " WS-COUNT-F " (" WS-BAND-PERCENT "%)".
